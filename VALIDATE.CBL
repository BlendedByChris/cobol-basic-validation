@@ -5,28 +5,228 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT TRANSACTIONS
-               ASSIGN TO 'SOURCE6.DAT'
+               ASSIGN TO DYNAMIC CURRENT-SOURCE-FILE-WS
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL SOURCE-FILE-LIST
+               ASSIGN TO 'FILELIST.DAT'
                    ORGANIZATION IS LINE SEQUENTIAL.
            SELECT TRANSACTIONS-REPORT
                ASSIGN TO 'REPORT.DOC'
                    ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL YEAR-CONTROL
+               ASSIGN TO 'YEARCTL.DAT'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT GOOD-TRANSACTIONS
+               ASSIGN TO 'GOODTRAN.DAT'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL ACCOUNT-MASTER
+               ASSIGN TO 'ACCTMAST.DAT'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL CHECKPOINT-CONTROL
+               ASSIGN TO 'CKPTCTL.DAT'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL CHECKPOINT-FILE
+               ASSIGN TO 'CHECKPT.DAT'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ERROR-EXTRACT
+               ASSIGN TO 'ERRDTL.CSV'
+                   ORGANIZATION IS LINE SEQUENTIAL.
 
        FD  TRANSACTIONS.
-       01                              PIC X(80).
+       01  TRANSACTIONS-RECORD-IN      PIC X(80).
+       FD  SOURCE-FILE-LIST.
+       01  SOURCE-FILE-LIST-RECORD     PIC X(80).
        FD  TRANSACTIONS-REPORT.
        01  PRINT-LINE                  PIC X(133).
+       FD  GOOD-TRANSACTIONS.
+       01  GOOD-TRANSACTION-RECORD     PIC X(80).
+       FD  YEAR-CONTROL.
+       01  YEAR-CONTROL-RECORD.
+           05  CC-LOW-YEAR             PIC 9(4).
+           05  CC-HIGH-YEAR            PIC 9(4).
+           05                          PIC X(72).
+       FD  ACCOUNT-MASTER.
+       01  ACCOUNT-MASTER-RECORD.
+           05  AM-ACCOUNT-CODE         PIC X(4).
+           05                          PIC X(76).
+       FD  CHECKPOINT-CONTROL.
+       01  CHECKPOINT-CONTROL-RECORD.
+           05  CKC-INTERVAL            PIC 9(5).
+           05  CKC-RESTART-SWITCH      PIC X.
+           05                          PIC X(74).
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-FILE-RECORD.
+           05  CKPT-RECORD-NUMBER          PIC 9(6).
+           05  CKPT-TOTAL-COUNT            PIC 9(5).
+           05  CKPT-REC-TYPE-ERROR-COUNT   PIC 9(5).
+           05  CKPT-BLANK-ACCT-ERROR-COUNT PIC 9(5).
+           05  CKPT-ACCT-MASTER-ERROR-COUNT
+                                           PIC 9(5).
+           05  CKPT-NUM-DAY-ERROR-COUNT    PIC 9(5).
+           05  CKPT-NUM-MONTH-ERROR-COUNT  PIC 9(5).
+           05  CKPT-CALENDAR-ERROR-COUNT   PIC 9(5).
+           05  CKPT-NUM-YEAR-ERROR-COUNT   PIC 9(5).
+           05  CKPT-NUM-AMOUNT-ERROR-COUNT PIC 9(5).
+           05  CKPT-VALID-YEAR-ERROR-COUNT PIC 9(5).
+           05  CKPT-NEG-AMOUNT-ERROR-COUNT PIC 9(5).
+           05  CKPT-TYPE-RULE-ERROR-COUNT  PIC 9(5).
+           05  CKPT-TYPE-A-ERROR-COUNT     PIC 9(5).
+           05  CKPT-TYPE-E-ERROR-COUNT     PIC 9(5).
+           05  CKPT-TYPE-T-ERROR-COUNT     PIC 9(5).
+           05  CKPT-TYPE-OTHER-ERROR-COUNT PIC 9(5).
+           05  CKPT-DUP-ERROR-COUNT        PIC 9(5).
+           05                              PIC X(9).
+       FD  ERROR-EXTRACT.
+       01  ERROR-EXTRACT-RECORD        PIC X(130).
 
        WORKING-STORAGE SECTION.
        01  WORKING-VARIABLES.
            05  EOF-WS                  PIC XXX      VALUE 'NO'.
-           05  RECORD-NUMBER-WS        PIC 999      VALUE ZERO.
+           05  RECORD-NUMBER-WS        PIC 9(6)     VALUE ZERO.
            05  TOTAL-RECORD-COUNT-WS   PIC S9(5)    VALUE ZERO.
+           05  RECORD-VALID-SW         PIC X        VALUE 'Y'.
+               88 RECORD-IS-VALID                   VALUE 'Y'.
+               88 RECORD-IS-INVALID                 VALUE 'N'.
+           05  DUP-TABLE-FULL-SW       PIC X        VALUE 'N'.
+               88 DUP-TABLE-IS-FULL                 VALUE 'Y'.
+           05  ACCT-TABLE-FULL-SW      PIC X        VALUE 'N'.
+               88 ACCT-TABLE-IS-FULL                VALUE 'Y'.
+           05  SRC-FILE-TABLE-FULL-SW  PIC X        VALUE 'N'.
+               88 SRC-FILE-TABLE-IS-FULL             VALUE 'Y'.
+
+       01  CHECKPOINT-CONTROL-WS.
+           05  CHECKPOINT-INTERVAL-WS  PIC 9(5)     VALUE ZERO.
+           05  RESTART-SW              PIC X        VALUE 'N'.
+               88 RESTART-REQUESTED                 VALUE 'Y'.
+           05  CKPT-FILE-EOF-WS        PIC XXX      VALUE 'NO'.
+           05  RESTART-RECORD-NUMBER-WS
+                                       PIC 9(6)     VALUE ZERO.
+           05  RESTART-TOTAL-COUNT-WS  PIC 9(5)     VALUE ZERO.
+           05  RESTART-REC-TYPE-ERROR-COUNT-WS
+                                       PIC 9(5)     VALUE ZERO.
+           05  RESTART-BLANK-ACCT-ERROR-COUNT-WS
+                                       PIC 9(5)     VALUE ZERO.
+           05  RESTART-ACCT-MASTER-ERROR-COUNT-WS
+                                       PIC 9(5)     VALUE ZERO.
+           05  RESTART-NUM-DAY-ERROR-COUNT-WS
+                                       PIC 9(5)     VALUE ZERO.
+           05  RESTART-NUM-MONTH-ERROR-COUNT-WS
+                                       PIC 9(5)     VALUE ZERO.
+           05  RESTART-CALENDAR-ERROR-COUNT-WS
+                                       PIC 9(5)     VALUE ZERO.
+           05  RESTART-NUM-YEAR-ERROR-COUNT-WS
+                                       PIC 9(5)     VALUE ZERO.
+           05  RESTART-NUM-AMOUNT-ERROR-COUNT-WS
+                                       PIC 9(5)     VALUE ZERO.
+           05  RESTART-VALID-YEAR-ERROR-COUNT-WS
+                                       PIC 9(5)     VALUE ZERO.
+           05  RESTART-NEG-AMOUNT-ERROR-COUNT-WS
+                                       PIC 9(5)     VALUE ZERO.
+           05  RESTART-TYPE-RULE-ERROR-COUNT-WS
+                                       PIC 9(5)     VALUE ZERO.
+           05  RESTART-TYPE-A-ERROR-COUNT-WS
+                                       PIC 9(5)     VALUE ZERO.
+           05  RESTART-TYPE-E-ERROR-COUNT-WS
+                                       PIC 9(5)     VALUE ZERO.
+           05  RESTART-TYPE-T-ERROR-COUNT-WS
+                                       PIC 9(5)     VALUE ZERO.
+           05  RESTART-TYPE-OTHER-ERROR-COUNT-WS
+                                       PIC 9(5)     VALUE ZERO.
+           05  RESTART-DUP-ERROR-COUNT-WS
+                                       PIC 9(5)     VALUE ZERO.
+           05  CKPT-QUOTIENT-WS        PIC 9(6)     VALUE ZERO.
+           05  CKPT-REMAINDER-WS       PIC 9(6)     VALUE ZERO.
+
+       01  YEAR-WINDOW-WS.
+           05  LOW-YEAR-WS             PIC 9(4)     VALUE 2001.
+           05  HIGH-YEAR-WS            PIC 9(4)     VALUE 2009.
+
+       01  ACCOUNT-MASTER-WS.
+           05  ACCT-MASTER-EOF-WS      PIC XXX      VALUE 'NO'.
+           05  ACCOUNT-TABLE-COUNT-WS  PIC 9(5)     VALUE ZERO.
+           05  ACCOUNT-TABLE-WS
+                   OCCURS 1 TO 2000 TIMES
+                       DEPENDING ON ACCOUNT-TABLE-COUNT-WS
+                   INDEXED BY ACCT-IDX.
+               10  ACCT-TABLE-CODE-WS  PIC X(4).
+
+       01  CALENDAR-CHECK-WS.
+           05  MAX-DAY-WS              PIC 99       VALUE ZERO.
+           05  LEAP-YEAR-SW            PIC X        VALUE 'N'.
+           05  QUOTIENT-WS             PIC 9(4)     VALUE ZERO.
+           05  REMAINDER-4-WS          PIC 9(4)     VALUE ZERO.
+           05  REMAINDER-100-WS        PIC 9(4)     VALUE ZERO.
+           05  REMAINDER-400-WS        PIC 9(4)     VALUE ZERO.
+
+       01  MONTH-DAYS-VALUES-WS.
+           05  PIC 99                  VALUE 31.
+           05  PIC 99                  VALUE 28.
+           05  PIC 99                  VALUE 31.
+           05  PIC 99                  VALUE 30.
+           05  PIC 99                  VALUE 31.
+           05  PIC 99                  VALUE 30.
+           05  PIC 99                  VALUE 31.
+           05  PIC 99                  VALUE 31.
+           05  PIC 99                  VALUE 30.
+           05  PIC 99                  VALUE 31.
+           05  PIC 99                  VALUE 30.
+           05  PIC 99                  VALUE 31.
+
+       01  MONTH-DAYS-WS REDEFINES MONTH-DAYS-VALUES-WS.
+           05  MONTH-DAYS-TABLE-WS     PIC 99  OCCURS 12 TIMES.
+
+       01  TYPE-LIMITS-WS.
+           05  ASSET-MAX-AMOUNT-WS     PIC S9(6)V99 VALUE 100000.00.
+           05  EXPENSE-MAX-AMOUNT-WS   PIC S9(6)V99 VALUE 50000.00.
+           05  TRANSFER-MAX-AMOUNT-WS  PIC S9(6)V99 VALUE 500000.00.
+
+       01  ERROR-CATEGORY-COUNTS-WS.
+           05  REC-TYPE-ERROR-COUNT-WS     PIC 9(5) VALUE ZERO.
+           05  BLANK-ACCT-ERROR-COUNT-WS   PIC 9(5) VALUE ZERO.
+           05  ACCT-MASTER-ERROR-COUNT-WS  PIC 9(5) VALUE ZERO.
+           05  NUM-DAY-ERROR-COUNT-WS      PIC 9(5) VALUE ZERO.
+           05  NUM-MONTH-ERROR-COUNT-WS    PIC 9(5) VALUE ZERO.
+           05  CALENDAR-ERROR-COUNT-WS     PIC 9(5) VALUE ZERO.
+           05  NUM-YEAR-ERROR-COUNT-WS     PIC 9(5) VALUE ZERO.
+           05  NUM-AMOUNT-ERROR-COUNT-WS   PIC 9(5) VALUE ZERO.
+           05  VALID-YEAR-ERROR-COUNT-WS   PIC 9(5) VALUE ZERO.
+           05  NEG-AMOUNT-ERROR-COUNT-WS   PIC 9(5) VALUE ZERO.
+           05  TYPE-RULE-ERROR-COUNT-WS    PIC 9(5) VALUE ZERO.
+
+       01  RECORD-TYPE-COUNTS-WS.
+           05  TYPE-A-ERROR-COUNT-WS       PIC 9(5) VALUE ZERO.
+           05  TYPE-E-ERROR-COUNT-WS       PIC 9(5) VALUE ZERO.
+           05  TYPE-T-ERROR-COUNT-WS       PIC 9(5) VALUE ZERO.
+           05  TYPE-OTHER-ERROR-COUNT-WS   PIC 9(5) VALUE ZERO.
+           05  DUP-ERROR-COUNT-WS          PIC 9(5) VALUE ZERO.
+
+       01  DUP-CHECK-WS.
+           05  DUP-TABLE-COUNT-WS          PIC 9(6) VALUE ZERO.
+           05  DUP-TABLE-WS
+                   OCCURS 1 TO 50000 TIMES
+                       DEPENDING ON DUP-TABLE-COUNT-WS
+                   INDEXED BY DUP-IDX.
+               10  DUP-KEY-ACCOUNT-WS      PIC X(4).
+               10  DUP-KEY-DATE-WS         PIC X(8).
+               10  DUP-KEY-AMOUNT-WS       PIC X(8).
+               10  DUP-KEY-RECORD-NUM-WS   PIC 9(6).
+
+       01  DUP-ORIGINAL-RECORD-NUM-OUT     PIC ZZZZZ9.
+
+       01  SOURCE-FILE-CONTROL-WS.
+           05  CURRENT-SOURCE-FILE-WS  PIC X(80)    VALUE SPACES.
+           05  SRC-LIST-EOF-WS         PIC XXX      VALUE 'NO'.
+           05  SRC-FILE-COUNT-WS       PIC 99       VALUE ZERO.
+           05  SRC-FILE-TABLE-WS
+                   OCCURS 50 TIMES
+                   INDEXED BY SRC-IDX.
+               10  SOURCE-FILE-NAME-WS PIC X(80).
 
        01  BAD-DATA-RECORD-FIELDS.
            05  RECORD-TYPE-IN          PIC X.
                88 REC-TYPE-VALID       VALUE 'A' 'E' 'T'.
            05  ACCOUNT-CODE-IN         PIC X(4).
-           05                          PIC X(4).
+           05  DEST-ACCOUNT-CODE-IN    PIC X(4).
            05  AMOUNT-IN               PIC S9(6)V99.
            05  AMOUNT-IN-X             PIC X(8)
                REDEFINES               AMOUNT-IN.
@@ -40,26 +240,32 @@
                    REDEFINES           DAY-IN.
 
                10  YEAR-IN             PIC 9999.
-                   88   YEAR-IN-VALID  VALUE 2001 THRU 2009.
                10  YEAR-IN-X           PIC X(4)
                    REDEFINES           YEAR-IN.
 
        01  COLUMN-HEADER1.
            05                          PIC X.
-           05                          PIC X(18) VALUE 'RECORD'.
-           05                          PIC X(36) VALUE 'DUMP OF'.
-           05                          PIC X(5)  VALUE 'ERROR'.
+           05                          PIC X(8)  VALUE 'RECORD'.
+           05                          PIC X(14) VALUE 'SOURCE FILE'.
+           05                          PIC X(26) VALUE 'DUMP OF'.
+           05                          PIC X(7)  VALUE 'ERROR'.
 
        01  COLUMN-HEADER2.
            05                          PIC X.
-           05                          PIC X(16) VALUE 'NUMBER'.
-           05                          PIC X(37) VALUE 'INPUT DATA'.
+           05                          PIC X(8)  VALUE 'NUMBER'.
+           05                          PIC X(14) VALUE SPACES.
+           05                          PIC X(26) VALUE 'INPUT DATA'.
            05                          PIC X(7)  VALUE 'MESSAGE'.
 
        01  DETAIL-LINE.
            05                          PIC X.
-           05  RECORD-NUM-OUT          PIC ZZZ9.
-           05                          PIC X(5).
+           05  RECORD-NUM-OUT          PIC ZZZZZ9.
+           05                          PIC X(2).
+      *    SOURCE-FILE-OUT IS SIZED TO AN 8.3 DOS FILE NAME (AS
+      *    USED BY EVERY ENTRY IN FILELIST.DAT AND EVERY SELECT IN
+      *    THIS PROGRAM); A LONGER NAME IS TRUNCATED ON THE REPORT.
+           05  SOURCE-FILE-OUT         PIC X(12).
+           05                          PIC X(2).
            05  RECORD-TYPE-OUT         PIC X.
            05                          PIC X.
            05  ACCOUNT-CODE-OUT        PIC XXXX.
@@ -67,28 +273,250 @@
            05  AMOUNT-OUT              PIC X(8).
            05                          PIC X.
            05  TRANSACTION-DATE-OUT    PIC X(8).
-           05                          PIC X(5).
-           05  ERROR-MESSAGE-OUT       PIC X(89).
+           05                          PIC X(2).
+           05  ERROR-MESSAGE-OUT       PIC X(82).
 
        01 FOOTER-LINE.
            05                          PIC X.
            05                          PIC X(30) VALUE
-                                           'TOTAL BAD RECORDS FOUND: '.
+                                       'TOTAL CHECK FAILURES FOUND: '.
            05  TOTAL-RECORD-COUNT-OUT  PIC Z9(5).
 
+       01  FOOTER-DETAIL-LINE.
+           05                          PIC X.
+           05  FOOTER-LABEL-OUT        PIC X(38).
+           05  FOOTER-COUNT-OUT        PIC Z9(5).
+
+       01  ERROR-EXTRACT-HEADER-WS     PIC X(130) VALUE
+           'RECORD NUMBER|SOURCE FILE|RECORD TYPE|ACCOUNT CODE|AMOUNT|
+      -    'TRANSACTION DATE|ERROR MESSAGE'.
+
+       01  ERROR-EXTRACT-LINE-WS       PIC X(130).
+
        PROCEDURE DIVISION.
        100-MAINLINE.
            PERFORM 200-OPEN.
-           PERFORM 300-PROCESS UNTIL EOF-WS = 'YES'.
+           PERFORM 260-PROCESS-SOURCE-FILES.
            PERFORM 800-FOOTER.
            PERFORM 900-CLOSE.
            STOP RUN.
 
        200-OPEN.
-           OPEN INPUT TRANSACTIONS
-                OUTPUT TRANSACTIONS-REPORT.
-            PERFORM 250-READ.
-            PERFORM 700-HEADER.
+           PERFORM 210-READ-YEAR-CONTROL.
+           PERFORM 215-READ-CHECKPOINT-CONTROL.
+           PERFORM 220-LOAD-ACCOUNT-MASTER.
+           PERFORM 222-LOAD-SOURCE-FILE-LIST.
+           IF RESTART-REQUESTED
+               PERFORM 230-READ-LAST-CHECKPOINT
+               MOVE RESTART-TOTAL-COUNT-WS TO TOTAL-RECORD-COUNT-WS
+               MOVE RESTART-REC-TYPE-ERROR-COUNT-WS
+                   TO REC-TYPE-ERROR-COUNT-WS
+               MOVE RESTART-BLANK-ACCT-ERROR-COUNT-WS
+                   TO BLANK-ACCT-ERROR-COUNT-WS
+               MOVE RESTART-ACCT-MASTER-ERROR-COUNT-WS
+                   TO ACCT-MASTER-ERROR-COUNT-WS
+               MOVE RESTART-NUM-DAY-ERROR-COUNT-WS
+                   TO NUM-DAY-ERROR-COUNT-WS
+               MOVE RESTART-NUM-MONTH-ERROR-COUNT-WS
+                   TO NUM-MONTH-ERROR-COUNT-WS
+               MOVE RESTART-CALENDAR-ERROR-COUNT-WS
+                   TO CALENDAR-ERROR-COUNT-WS
+               MOVE RESTART-NUM-YEAR-ERROR-COUNT-WS
+                   TO NUM-YEAR-ERROR-COUNT-WS
+               MOVE RESTART-NUM-AMOUNT-ERROR-COUNT-WS
+                   TO NUM-AMOUNT-ERROR-COUNT-WS
+               MOVE RESTART-VALID-YEAR-ERROR-COUNT-WS
+                   TO VALID-YEAR-ERROR-COUNT-WS
+               MOVE RESTART-NEG-AMOUNT-ERROR-COUNT-WS
+                   TO NEG-AMOUNT-ERROR-COUNT-WS
+               MOVE RESTART-TYPE-RULE-ERROR-COUNT-WS
+                   TO TYPE-RULE-ERROR-COUNT-WS
+               MOVE RESTART-TYPE-A-ERROR-COUNT-WS
+                   TO TYPE-A-ERROR-COUNT-WS
+               MOVE RESTART-TYPE-E-ERROR-COUNT-WS
+                   TO TYPE-E-ERROR-COUNT-WS
+               MOVE RESTART-TYPE-T-ERROR-COUNT-WS
+                   TO TYPE-T-ERROR-COUNT-WS
+               MOVE RESTART-TYPE-OTHER-ERROR-COUNT-WS
+                   TO TYPE-OTHER-ERROR-COUNT-WS
+               MOVE RESTART-DUP-ERROR-COUNT-WS
+                   TO DUP-ERROR-COUNT-WS
+               OPEN EXTEND TRANSACTIONS-REPORT
+               OPEN EXTEND GOOD-TRANSACTIONS
+               OPEN EXTEND ERROR-EXTRACT
+           ELSE
+               OPEN OUTPUT TRANSACTIONS-REPORT
+               OPEN OUTPUT GOOD-TRANSACTIONS
+               OPEN OUTPUT ERROR-EXTRACT
+               PERFORM 700-HEADER
+               PERFORM 705-WRITE-EXTRACT-HEADER
+           END-IF.
+           IF RESTART-REQUESTED
+               OPEN EXTEND CHECKPOINT-FILE
+           ELSE
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF.
+
+       222-LOAD-SOURCE-FILE-LIST.
+           OPEN INPUT SOURCE-FILE-LIST.
+           PERFORM 223-LOAD-SOURCE-FILE-LIST-READ
+               UNTIL SRC-LIST-EOF-WS = 'YES'
+                  OR SRC-FILE-COUNT-WS = 50.
+           IF SRC-LIST-EOF-WS <> 'YES'
+               MOVE 'Y' TO SRC-FILE-TABLE-FULL-SW
+           END-IF.
+           CLOSE SOURCE-FILE-LIST.
+           IF SRC-FILE-COUNT-WS = 0
+               ADD 1 TO SRC-FILE-COUNT-WS
+               MOVE 'SOURCE6.DAT' TO SOURCE-FILE-NAME-WS (1)
+           END-IF.
+
+       223-LOAD-SOURCE-FILE-LIST-READ.
+           READ SOURCE-FILE-LIST INTO SOURCE-FILE-LIST-RECORD
+               AT END MOVE 'YES' TO SRC-LIST-EOF-WS
+           END-READ.
+           IF SRC-LIST-EOF-WS <> 'YES'
+                  AND SOURCE-FILE-LIST-RECORD <> SPACES
+               ADD 1 TO SRC-FILE-COUNT-WS
+               MOVE SOURCE-FILE-LIST-RECORD
+                   TO SOURCE-FILE-NAME-WS (SRC-FILE-COUNT-WS)
+           END-IF.
+
+       260-PROCESS-SOURCE-FILES.
+           PERFORM 265-PROCESS-ONE-SOURCE-FILE
+               VARYING SRC-IDX FROM 1 BY 1
+               UNTIL SRC-IDX > SRC-FILE-COUNT-WS.
+
+       265-PROCESS-ONE-SOURCE-FILE.
+           MOVE SOURCE-FILE-NAME-WS (SRC-IDX)
+               TO CURRENT-SOURCE-FILE-WS.
+           MOVE 'NO' TO EOF-WS.
+           OPEN INPUT TRANSACTIONS.
+           IF RESTART-REQUESTED
+                  AND RECORD-NUMBER-WS < RESTART-RECORD-NUMBER-WS
+               PERFORM 235-SKIP-PROCESSED-RECORDS
+                   UNTIL RECORD-NUMBER-WS >= RESTART-RECORD-NUMBER-WS
+                      OR EOF-WS = 'YES'
+               IF EOF-WS <> 'YES'
+                   PERFORM 250-READ
+               END-IF
+           ELSE
+               PERFORM 250-READ
+           END-IF.
+           PERFORM 300-PROCESS UNTIL EOF-WS = 'YES'.
+           CLOSE TRANSACTIONS.
+
+       210-READ-YEAR-CONTROL.
+           OPEN INPUT YEAR-CONTROL.
+           READ YEAR-CONTROL INTO YEAR-CONTROL-RECORD
+               AT END CONTINUE
+           END-READ.
+           IF CC-LOW-YEAR IS NUMERIC AND CC-HIGH-YEAR IS NUMERIC
+               MOVE CC-LOW-YEAR  TO LOW-YEAR-WS
+               MOVE CC-HIGH-YEAR TO HIGH-YEAR-WS
+           END-IF.
+           CLOSE YEAR-CONTROL.
+
+       215-READ-CHECKPOINT-CONTROL.
+           OPEN INPUT CHECKPOINT-CONTROL.
+           READ CHECKPOINT-CONTROL INTO CHECKPOINT-CONTROL-RECORD
+               AT END CONTINUE
+           END-READ.
+           IF CKC-INTERVAL IS NUMERIC
+               MOVE CKC-INTERVAL TO CHECKPOINT-INTERVAL-WS
+           END-IF.
+           IF CKC-RESTART-SWITCH = 'Y'
+               MOVE 'Y' TO RESTART-SW
+           END-IF.
+           CLOSE CHECKPOINT-CONTROL.
+
+       220-LOAD-ACCOUNT-MASTER.
+           OPEN INPUT ACCOUNT-MASTER.
+           PERFORM 225-LOAD-ACCOUNT-MASTER-READ
+               UNTIL ACCT-MASTER-EOF-WS = 'YES'
+                  OR ACCOUNT-TABLE-COUNT-WS = 2000.
+           IF ACCT-MASTER-EOF-WS <> 'YES'
+               MOVE 'Y' TO ACCT-TABLE-FULL-SW
+           END-IF.
+           CLOSE ACCOUNT-MASTER.
+
+       225-LOAD-ACCOUNT-MASTER-READ.
+           READ ACCOUNT-MASTER INTO ACCOUNT-MASTER-RECORD
+               AT END MOVE 'YES' TO ACCT-MASTER-EOF-WS
+           END-READ.
+           IF ACCT-MASTER-EOF-WS <> 'YES'
+               ADD 1 TO ACCOUNT-TABLE-COUNT-WS
+               MOVE AM-ACCOUNT-CODE
+                   TO ACCT-TABLE-CODE-WS (ACCOUNT-TABLE-COUNT-WS)
+           END-IF.
+
+       230-READ-LAST-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           PERFORM 231-READ-LAST-CHECKPOINT-READ
+               UNTIL CKPT-FILE-EOF-WS = 'YES'.
+           CLOSE CHECKPOINT-FILE.
+
+       231-READ-LAST-CHECKPOINT-READ.
+           READ CHECKPOINT-FILE INTO CHECKPOINT-FILE-RECORD
+               AT END MOVE 'YES' TO CKPT-FILE-EOF-WS
+           END-READ.
+           IF CKPT-FILE-EOF-WS <> 'YES'
+               MOVE CKPT-RECORD-NUMBER TO RESTART-RECORD-NUMBER-WS
+               MOVE CKPT-TOTAL-COUNT   TO RESTART-TOTAL-COUNT-WS
+               MOVE CKPT-REC-TYPE-ERROR-COUNT
+                   TO RESTART-REC-TYPE-ERROR-COUNT-WS
+               MOVE CKPT-BLANK-ACCT-ERROR-COUNT
+                   TO RESTART-BLANK-ACCT-ERROR-COUNT-WS
+               MOVE CKPT-ACCT-MASTER-ERROR-COUNT
+                   TO RESTART-ACCT-MASTER-ERROR-COUNT-WS
+               MOVE CKPT-NUM-DAY-ERROR-COUNT
+                   TO RESTART-NUM-DAY-ERROR-COUNT-WS
+               MOVE CKPT-NUM-MONTH-ERROR-COUNT
+                   TO RESTART-NUM-MONTH-ERROR-COUNT-WS
+               MOVE CKPT-CALENDAR-ERROR-COUNT
+                   TO RESTART-CALENDAR-ERROR-COUNT-WS
+               MOVE CKPT-NUM-YEAR-ERROR-COUNT
+                   TO RESTART-NUM-YEAR-ERROR-COUNT-WS
+               MOVE CKPT-NUM-AMOUNT-ERROR-COUNT
+                   TO RESTART-NUM-AMOUNT-ERROR-COUNT-WS
+               MOVE CKPT-VALID-YEAR-ERROR-COUNT
+                   TO RESTART-VALID-YEAR-ERROR-COUNT-WS
+               MOVE CKPT-NEG-AMOUNT-ERROR-COUNT
+                   TO RESTART-NEG-AMOUNT-ERROR-COUNT-WS
+               MOVE CKPT-TYPE-RULE-ERROR-COUNT
+                   TO RESTART-TYPE-RULE-ERROR-COUNT-WS
+               MOVE CKPT-TYPE-A-ERROR-COUNT
+                   TO RESTART-TYPE-A-ERROR-COUNT-WS
+               MOVE CKPT-TYPE-E-ERROR-COUNT
+                   TO RESTART-TYPE-E-ERROR-COUNT-WS
+               MOVE CKPT-TYPE-T-ERROR-COUNT
+                   TO RESTART-TYPE-T-ERROR-COUNT-WS
+               MOVE CKPT-TYPE-OTHER-ERROR-COUNT
+                   TO RESTART-TYPE-OTHER-ERROR-COUNT-WS
+               MOVE CKPT-DUP-ERROR-COUNT
+                   TO RESTART-DUP-ERROR-COUNT-WS
+           END-IF.
+
+       235-SKIP-PROCESSED-RECORDS.
+           PERFORM 250-READ.
+           IF EOF-WS <> 'YES'
+               ADD 1 TO RECORD-NUMBER-WS
+               PERFORM 236-REBUILD-DUP-TABLE-ENTRY
+           END-IF.
+
+       236-REBUILD-DUP-TABLE-ENTRY.
+           SET DUP-IDX TO 1.
+           SEARCH DUP-TABLE-WS
+               AT END
+                  PERFORM 448-ADD-DUP-TABLE-ENTRY
+               WHEN DUP-KEY-ACCOUNT-WS (DUP-IDX)
+                            = ACCOUNT-CODE-IN
+                       AND DUP-KEY-DATE-WS (DUP-IDX)
+                               = TRANSACTION-DATE-IN
+                       AND DUP-KEY-AMOUNT-WS (DUP-IDX)
+                               = AMOUNT-IN-X
+                  CONTINUE
+           END-SEARCH.
 
        250-READ.
            READ TRANSACTIONS INTO BAD-DATA-RECORD-FIELDS
@@ -100,21 +528,33 @@
            PERFORM 350-INITIALIZE.
            PERFORM 400-CHECK-FOR-VALID-REC-TYPE.
            PERFORM 405-CHECK-FOR-BLANK-ACCT.
+           PERFORM 406-CHECK-ACCT-ON-MASTER.
            PERFORM 410-CHECK-FOR-NUM-DAY.
            PERFORM 415-CHECK-FOR-NUM-MONTH.
+           PERFORM 417-CHECK-FOR-VALID-DATE.
            PERFORM 420-CHECK-FOR-NUM-YEAR.
            PERFORM 425-CHECK-FOR-NUM-AMOUNT.
            PERFORM 430-CHECK-FOR-VALID-YEAR.
            PERFORM 435-CHECK-FOR-NEG-AMOUNT.
+           PERFORM 440-CHECK-TYPE-SPECIFIC-RULES.
+           PERFORM 447-CHECK-FOR-DUPLICATE.
+           IF RECORD-IS-VALID
+               PERFORM 355-WRITE-GOOD-TRANSACTION
+           ELSE
+               PERFORM 446-COUNT-BAD-RECORD-TYPE
+           END-IF.
+           PERFORM 240-CHECKPOINT-IF-DUE.
            PERFORM 250-READ.
 
        350-INITIALIZE.
            ADD 1 TO RECORD-NUMBER-WS.
+           MOVE 'Y' TO RECORD-VALID-SW.
 
        400-CHECK-FOR-VALID-REC-TYPE.
            IF  REC-TYPE-VALID
                THEN CONTINUE
                ELSE MOVE 'RECORD TYPE IS INVALID' TO ERROR-MESSAGE-OUT
+                    ADD 1 TO REC-TYPE-ERROR-COUNT-WS
                     PERFORM 350-PRINT
            END-IF.
 
@@ -123,12 +563,31 @@
                THEN CONTINUE
                ELSE MOVE 'ACCOUNT CODE EXP CANT BE BLANK' TO
                        ERROR-MESSAGE-OUT
+                    ADD 1 TO BLANK-ACCT-ERROR-COUNT-WS
                     PERFORM 350-PRINT
            END-IF.
 
+       406-CHECK-ACCT-ON-MASTER.
+           IF ACCOUNT-CODE-IN = SPACES
+                   OR ACCOUNT-TABLE-COUNT-WS = 0
+               THEN CONTINUE
+               ELSE SET ACCT-IDX TO 1
+                    SEARCH ACCOUNT-TABLE-WS
+                        AT END
+                           MOVE 'ACCOUNT CODE NOT ON ACCOUNT MASTER'
+                               TO ERROR-MESSAGE-OUT
+                           ADD 1 TO ACCT-MASTER-ERROR-COUNT-WS
+                           PERFORM 350-PRINT
+                        WHEN ACCT-TABLE-CODE-WS (ACCT-IDX)
+                                 = ACCOUNT-CODE-IN
+                           CONTINUE
+                    END-SEARCH
+           END-IF.
+
        410-CHECK-FOR-NUM-DAY.
            IF DAY-IN IS NOT NUMERIC
                THEN MOVE 'DAY IN IS NOT NUMERIC' TO ERROR-MESSAGE-OUT
+                    ADD 1 TO NUM-DAY-ERROR-COUNT-WS
                     PERFORM 350-PRINT
            END-IF.
 
@@ -136,12 +595,60 @@
        415-CHECK-FOR-NUM-MONTH.
            IF MONTH-IN IS NOT NUMERIC
                THEN MOVE 'MONTH IN IS NOT NUMERIC' TO ERROR-MESSAGE-OUT
+                    ADD 1 TO NUM-MONTH-ERROR-COUNT-WS
                     PERFORM 350-PRINT
            END-IF.
 
+       417-CHECK-FOR-VALID-DATE.
+           IF MONTH-IN IS NUMERIC AND DAY-IN IS NUMERIC
+                   AND YEAR-IN IS NUMERIC
+               IF MONTH-IN < 1 OR MONTH-IN > 12
+                   MOVE 'MONTH NOT IN RANGE 01 THRU 12'
+                       TO ERROR-MESSAGE-OUT
+                   ADD 1 TO CALENDAR-ERROR-COUNT-WS
+                   PERFORM 350-PRINT
+               ELSE
+                   PERFORM 418-DETERMINE-MAX-DAY
+                   IF DAY-IN < 1 OR DAY-IN > MAX-DAY-WS
+                       MOVE 'DAY NOT VALID FOR MONTH/YEAR'
+                           TO ERROR-MESSAGE-OUT
+                       ADD 1 TO CALENDAR-ERROR-COUNT-WS
+                       PERFORM 350-PRINT
+                   END-IF
+               END-IF
+           END-IF.
+
+       418-DETERMINE-MAX-DAY.
+           MOVE MONTH-DAYS-TABLE-WS (MONTH-IN) TO MAX-DAY-WS.
+           IF MONTH-IN = 02
+               PERFORM 419-CHECK-LEAP-YEAR
+               IF LEAP-YEAR-SW = 'Y'
+                   MOVE 29 TO MAX-DAY-WS
+               END-IF
+           END-IF.
+
+       419-CHECK-LEAP-YEAR.
+           MOVE 'N' TO LEAP-YEAR-SW.
+           DIVIDE YEAR-IN BY 4 GIVING QUOTIENT-WS
+                   REMAINDER REMAINDER-4-WS.
+           IF REMAINDER-4-WS = 0
+               DIVIDE YEAR-IN BY 100 GIVING QUOTIENT-WS
+                       REMAINDER REMAINDER-100-WS
+               IF REMAINDER-100-WS NOT = 0
+                   MOVE 'Y' TO LEAP-YEAR-SW
+               ELSE
+                   DIVIDE YEAR-IN BY 400 GIVING QUOTIENT-WS
+                           REMAINDER REMAINDER-400-WS
+                   IF REMAINDER-400-WS = 0
+                       MOVE 'Y' TO LEAP-YEAR-SW
+                   END-IF
+               END-IF
+           END-IF.
+
        420-CHECK-FOR-NUM-YEAR.
            IF YEAR-IN IS NOT NUMERIC
                THEN MOVE 'YEAR IN IS NOT NUMERIC' TO ERROR-MESSAGE-OUT
+                    ADD 1 TO NUM-YEAR-ERROR-COUNT-WS
                     PERFORM 350-PRINT
            END-IF.
 
@@ -149,13 +656,17 @@
            IF AMOUNT-IN IS NOT NUMERIC
                THEN MOVE 'AMOUNT EXP IN IS NOT NUMERIC'
                        TO ERROR-MESSAGE-OUT
+                    ADD 1 TO NUM-AMOUNT-ERROR-COUNT-WS
                     PERFORM 350-PRINT
            END-IF.
 
        430-CHECK-FOR-VALID-YEAR.
-           IF YEAR-IN IS NUMERIC AND YEAR-IN-VALID
+           IF YEAR-IN IS NUMERIC
+                   AND YEAR-IN >= LOW-YEAR-WS
+                   AND YEAR-IN <= HIGH-YEAR-WS
                THEN CONTINUE
-               ELSE MOVE 'YEAR NOT 2001-2009' TO ERROR-MESSAGE-OUT
+               ELSE MOVE 'YEAR NOT IN VALID RANGE' TO ERROR-MESSAGE-OUT
+                    ADD 1 TO VALID-YEAR-ERROR-COUNT-WS
                     PERFORM 350-PRINT
            END-IF.
 
@@ -165,13 +676,182 @@
                    THEN CONTINUE
                    ELSE MOVE 'AMOUNT EXP IS NEGATIVE'
                            TO ERROR-MESSAGE-OUT
+                        ADD 1 TO NEG-AMOUNT-ERROR-COUNT-WS
                         PERFORM 350-PRINT
                END-IF
            END-IF.
 
 
+       440-CHECK-TYPE-SPECIFIC-RULES.
+           EVALUATE RECORD-TYPE-IN
+               WHEN 'A'
+                   PERFORM 441-CHECK-ASSET-RULES
+               WHEN 'E'
+                   PERFORM 442-CHECK-EXPENSE-RULES
+               WHEN 'T'
+                   PERFORM 443-CHECK-TRANSFER-RULES
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       441-CHECK-ASSET-RULES.
+           IF AMOUNT-IN IS NUMERIC AND AMOUNT-IN > ASSET-MAX-AMOUNT-WS
+               MOVE 'ASSET AMOUNT EXCEEDS TYPE LIMIT'
+                   TO ERROR-MESSAGE-OUT
+               ADD 1 TO TYPE-RULE-ERROR-COUNT-WS
+               PERFORM 350-PRINT
+           END-IF.
+
+       442-CHECK-EXPENSE-RULES.
+           IF AMOUNT-IN IS NUMERIC AND AMOUNT-IN > EXPENSE-MAX-AMOUNT-WS
+               MOVE 'EXPENSE AMOUNT EXCEEDS TYPE LIMIT'
+                   TO ERROR-MESSAGE-OUT
+               ADD 1 TO TYPE-RULE-ERROR-COUNT-WS
+               PERFORM 350-PRINT
+           END-IF.
+
+       443-CHECK-TRANSFER-RULES.
+           IF AMOUNT-IN IS NUMERIC
+                   AND AMOUNT-IN > TRANSFER-MAX-AMOUNT-WS
+               MOVE 'TRANSFER AMOUNT EXCEEDS TYPE LIMIT'
+                   TO ERROR-MESSAGE-OUT
+               ADD 1 TO TYPE-RULE-ERROR-COUNT-WS
+               PERFORM 350-PRINT
+           END-IF.
+           IF DEST-ACCOUNT-CODE-IN = SPACES
+               MOVE 'DESTINATION ACCOUNT CODE CANT BE BLANK'
+                   TO ERROR-MESSAGE-OUT
+               ADD 1 TO TYPE-RULE-ERROR-COUNT-WS
+               PERFORM 350-PRINT
+           ELSE
+               PERFORM 444-CHECK-DEST-ACCT-ON-MASTER
+           END-IF.
+
+       444-CHECK-DEST-ACCT-ON-MASTER.
+           IF ACCOUNT-TABLE-COUNT-WS = 0
+               THEN CONTINUE
+               ELSE SET ACCT-IDX TO 1
+                    PERFORM 445-SEARCH-DEST-ACCT-ON-MASTER
+           END-IF.
+
+       445-SEARCH-DEST-ACCT-ON-MASTER.
+           SEARCH ACCOUNT-TABLE-WS
+               AT END
+                  MOVE 'DEST ACCOUNT CODE NOT ON ACCOUNT MASTER'
+                      TO ERROR-MESSAGE-OUT
+                  ADD 1 TO TYPE-RULE-ERROR-COUNT-WS
+                  PERFORM 350-PRINT
+               WHEN ACCT-TABLE-CODE-WS (ACCT-IDX)
+                        = DEST-ACCOUNT-CODE-IN
+                  CONTINUE
+           END-SEARCH.
+
+       447-CHECK-FOR-DUPLICATE.
+           SET DUP-IDX TO 1.
+           SEARCH DUP-TABLE-WS
+               AT END
+                  PERFORM 448-ADD-DUP-TABLE-ENTRY
+               WHEN DUP-KEY-ACCOUNT-WS (DUP-IDX)
+                            = ACCOUNT-CODE-IN
+                       AND DUP-KEY-DATE-WS (DUP-IDX)
+                               = TRANSACTION-DATE-IN
+                       AND DUP-KEY-AMOUNT-WS (DUP-IDX)
+                               = AMOUNT-IN-X
+                  PERFORM 449-FLAG-DUPLICATE
+           END-SEARCH.
+
+       448-ADD-DUP-TABLE-ENTRY.
+           IF DUP-TABLE-COUNT-WS < 50000
+               ADD 1 TO DUP-TABLE-COUNT-WS
+               MOVE ACCOUNT-CODE-IN
+                   TO DUP-KEY-ACCOUNT-WS (DUP-TABLE-COUNT-WS)
+               MOVE TRANSACTION-DATE-IN
+                   TO DUP-KEY-DATE-WS (DUP-TABLE-COUNT-WS)
+               MOVE AMOUNT-IN-X
+                   TO DUP-KEY-AMOUNT-WS (DUP-TABLE-COUNT-WS)
+               MOVE RECORD-NUMBER-WS
+                   TO DUP-KEY-RECORD-NUM-WS (DUP-TABLE-COUNT-WS)
+           ELSE
+               MOVE 'Y' TO DUP-TABLE-FULL-SW
+           END-IF.
+
+       449-FLAG-DUPLICATE.
+           MOVE DUP-KEY-RECORD-NUM-WS (DUP-IDX)
+               TO DUP-ORIGINAL-RECORD-NUM-OUT.
+           MOVE SPACES TO ERROR-MESSAGE-OUT.
+           STRING 'DUPLICATE OF RECORD ' DELIMITED BY SIZE
+                   DUP-ORIGINAL-RECORD-NUM-OUT DELIMITED BY SIZE
+               INTO ERROR-MESSAGE-OUT
+           END-STRING.
+           ADD 1 TO DUP-ERROR-COUNT-WS.
+           PERFORM 350-PRINT.
+
+       446-COUNT-BAD-RECORD-TYPE.
+           EVALUATE RECORD-TYPE-IN
+               WHEN 'A'
+                   ADD 1 TO TYPE-A-ERROR-COUNT-WS
+               WHEN 'E'
+                   ADD 1 TO TYPE-E-ERROR-COUNT-WS
+               WHEN 'T'
+                   ADD 1 TO TYPE-T-ERROR-COUNT-WS
+               WHEN OTHER
+                   ADD 1 TO TYPE-OTHER-ERROR-COUNT-WS
+           END-EVALUATE.
+
+       355-WRITE-GOOD-TRANSACTION.
+           WRITE GOOD-TRANSACTION-RECORD FROM TRANSACTIONS-RECORD-IN.
+
+       240-CHECKPOINT-IF-DUE.
+           IF CHECKPOINT-INTERVAL-WS > 0
+               DIVIDE RECORD-NUMBER-WS BY CHECKPOINT-INTERVAL-WS
+                   GIVING CKPT-QUOTIENT-WS
+                   REMAINDER CKPT-REMAINDER-WS
+               IF CKPT-REMAINDER-WS = 0
+                   PERFORM 245-WRITE-CHECKPOINT
+               END-IF
+           END-IF.
+
+       245-WRITE-CHECKPOINT.
+           MOVE RECORD-NUMBER-WS TO CKPT-RECORD-NUMBER.
+           MOVE TOTAL-RECORD-COUNT-WS TO CKPT-TOTAL-COUNT.
+           MOVE REC-TYPE-ERROR-COUNT-WS
+               TO CKPT-REC-TYPE-ERROR-COUNT.
+           MOVE BLANK-ACCT-ERROR-COUNT-WS
+               TO CKPT-BLANK-ACCT-ERROR-COUNT.
+           MOVE ACCT-MASTER-ERROR-COUNT-WS
+               TO CKPT-ACCT-MASTER-ERROR-COUNT.
+           MOVE NUM-DAY-ERROR-COUNT-WS
+               TO CKPT-NUM-DAY-ERROR-COUNT.
+           MOVE NUM-MONTH-ERROR-COUNT-WS
+               TO CKPT-NUM-MONTH-ERROR-COUNT.
+           MOVE CALENDAR-ERROR-COUNT-WS
+               TO CKPT-CALENDAR-ERROR-COUNT.
+           MOVE NUM-YEAR-ERROR-COUNT-WS
+               TO CKPT-NUM-YEAR-ERROR-COUNT.
+           MOVE NUM-AMOUNT-ERROR-COUNT-WS
+               TO CKPT-NUM-AMOUNT-ERROR-COUNT.
+           MOVE VALID-YEAR-ERROR-COUNT-WS
+               TO CKPT-VALID-YEAR-ERROR-COUNT.
+           MOVE NEG-AMOUNT-ERROR-COUNT-WS
+               TO CKPT-NEG-AMOUNT-ERROR-COUNT.
+           MOVE TYPE-RULE-ERROR-COUNT-WS
+               TO CKPT-TYPE-RULE-ERROR-COUNT.
+           MOVE TYPE-A-ERROR-COUNT-WS
+               TO CKPT-TYPE-A-ERROR-COUNT.
+           MOVE TYPE-E-ERROR-COUNT-WS
+               TO CKPT-TYPE-E-ERROR-COUNT.
+           MOVE TYPE-T-ERROR-COUNT-WS
+               TO CKPT-TYPE-T-ERROR-COUNT.
+           MOVE TYPE-OTHER-ERROR-COUNT-WS
+               TO CKPT-TYPE-OTHER-ERROR-COUNT.
+           MOVE DUP-ERROR-COUNT-WS
+               TO CKPT-DUP-ERROR-COUNT.
+           WRITE CHECKPOINT-FILE-RECORD.
+
        350-PRINT.
+           MOVE 'N' TO RECORD-VALID-SW.
            MOVE RECORD-NUMBER-WS          TO RECORD-NUM-OUT.
+           MOVE CURRENT-SOURCE-FILE-WS    TO SOURCE-FILE-OUT.
            MOVE RECORD-TYPE-IN            TO RECORD-TYPE-OUT.
 
            MOVE ACCOUNT-CODE-IN           TO ACCOUNT-CODE-OUT.
@@ -179,17 +859,153 @@
            MOVE TRANSACTION-DATE-IN       TO TRANSACTION-DATE-OUT.
 
            WRITE PRINT-LINE FROM DETAIL-LINE AFTER 1.
+           PERFORM 356-WRITE-ERROR-EXTRACT.
 
            ADD 1 TO TOTAL-RECORD-COUNT-WS.
 
+       356-WRITE-ERROR-EXTRACT.
+           MOVE SPACES TO ERROR-EXTRACT-LINE-WS.
+           STRING
+                   RECORD-NUM-OUT       DELIMITED BY SIZE
+                   '|'                  DELIMITED BY SIZE
+                   SOURCE-FILE-OUT      DELIMITED BY SIZE
+                   '|'                  DELIMITED BY SIZE
+                   RECORD-TYPE-OUT      DELIMITED BY SIZE
+                   '|'                  DELIMITED BY SIZE
+                   ACCOUNT-CODE-OUT     DELIMITED BY SIZE
+                   '|'                  DELIMITED BY SIZE
+                   AMOUNT-OUT           DELIMITED BY SIZE
+                   '|'                  DELIMITED BY SIZE
+                   TRANSACTION-DATE-OUT DELIMITED BY SIZE
+                   '|'                  DELIMITED BY SIZE
+                   ERROR-MESSAGE-OUT    DELIMITED BY SIZE
+               INTO ERROR-EXTRACT-LINE-WS
+           END-STRING.
+           WRITE ERROR-EXTRACT-RECORD FROM ERROR-EXTRACT-LINE-WS.
+
        700-HEADER.
            WRITE PRINT-LINE FROM COLUMN-HEADER1 AFTER PAGE.
            WRITE PRINT-LINE FROM COLUMN-HEADER2 AFTER 1.
            WRITE PRINT-LINE FROM SPACES AFTER 2.
 
+       705-WRITE-EXTRACT-HEADER.
+           WRITE ERROR-EXTRACT-RECORD FROM ERROR-EXTRACT-HEADER-WS.
+
        800-FOOTER.
            MOVE TOTAL-RECORD-COUNT-WS TO TOTAL-RECORD-COUNT-OUT
            WRITE PRINT-LINE FROM FOOTER-LINE AFTER 2.
+           PERFORM 810-PRINT-ERROR-CATEGORY-COUNTS.
+           PERFORM 820-PRINT-RECORD-TYPE-COUNTS.
+           PERFORM 830-PRINT-CAPACITY-WARNINGS.
+
+       810-PRINT-ERROR-CATEGORY-COUNTS.
+           MOVE 'INVALID RECORD TYPE (400).......:' TO FOOTER-LABEL-OUT
+           MOVE REC-TYPE-ERROR-COUNT-WS      TO FOOTER-COUNT-OUT
+           WRITE PRINT-LINE FROM FOOTER-DETAIL-LINE AFTER 2.
+
+           MOVE 'BLANK ACCOUNT CODE (405)......:' TO FOOTER-LABEL-OUT
+           MOVE BLANK-ACCT-ERROR-COUNT-WS    TO FOOTER-COUNT-OUT
+           WRITE PRINT-LINE FROM FOOTER-DETAIL-LINE AFTER 1.
+
+           MOVE 'ACCOUNT NOT ON MASTER (406)...:' TO FOOTER-LABEL-OUT
+           MOVE ACCT-MASTER-ERROR-COUNT-WS   TO FOOTER-COUNT-OUT
+           WRITE PRINT-LINE FROM FOOTER-DETAIL-LINE AFTER 1.
+
+           MOVE 'DAY NOT NUMERIC (410)........:' TO FOOTER-LABEL-OUT
+           MOVE NUM-DAY-ERROR-COUNT-WS       TO FOOTER-COUNT-OUT
+           WRITE PRINT-LINE FROM FOOTER-DETAIL-LINE AFTER 1.
+
+           MOVE 'MONTH NOT NUMERIC (415)......:' TO FOOTER-LABEL-OUT
+           MOVE NUM-MONTH-ERROR-COUNT-WS     TO FOOTER-COUNT-OUT
+           WRITE PRINT-LINE FROM FOOTER-DETAIL-LINE AFTER 1.
+
+           MOVE 'INVALID CALENDAR DATE (417)...:' TO FOOTER-LABEL-OUT
+           MOVE CALENDAR-ERROR-COUNT-WS      TO FOOTER-COUNT-OUT
+           WRITE PRINT-LINE FROM FOOTER-DETAIL-LINE AFTER 1.
+
+           MOVE 'YEAR NOT NUMERIC (420).......:' TO FOOTER-LABEL-OUT
+           MOVE NUM-YEAR-ERROR-COUNT-WS      TO FOOTER-COUNT-OUT
+           WRITE PRINT-LINE FROM FOOTER-DETAIL-LINE AFTER 1.
+
+           MOVE 'AMOUNT NOT NUMERIC (425).....:' TO FOOTER-LABEL-OUT
+           MOVE NUM-AMOUNT-ERROR-COUNT-WS    TO FOOTER-COUNT-OUT
+           WRITE PRINT-LINE FROM FOOTER-DETAIL-LINE AFTER 1.
+
+           MOVE 'YEAR NOT IN VALID RANGE (430):' TO FOOTER-LABEL-OUT
+           MOVE VALID-YEAR-ERROR-COUNT-WS    TO FOOTER-COUNT-OUT
+           WRITE PRINT-LINE FROM FOOTER-DETAIL-LINE AFTER 1.
+
+           MOVE 'AMOUNT IS NEGATIVE (435)......:' TO FOOTER-LABEL-OUT
+           MOVE NEG-AMOUNT-ERROR-COUNT-WS    TO FOOTER-COUNT-OUT
+           WRITE PRINT-LINE FROM FOOTER-DETAIL-LINE AFTER 1.
+
+           MOVE 'TYPE-SPECIFIC RULE VIOLATION..:' TO FOOTER-LABEL-OUT
+           MOVE TYPE-RULE-ERROR-COUNT-WS     TO FOOTER-COUNT-OUT
+           WRITE PRINT-LINE FROM FOOTER-DETAIL-LINE AFTER 1.
+
+           MOVE 'DUPLICATE TRANSACTION.........:' TO FOOTER-LABEL-OUT
+           MOVE DUP-ERROR-COUNT-WS           TO FOOTER-COUNT-OUT
+           WRITE PRINT-LINE FROM FOOTER-DETAIL-LINE AFTER 1.
+
+       820-PRINT-RECORD-TYPE-COUNTS.
+           WRITE PRINT-LINE FROM SPACES AFTER 2.
+           MOVE '(ONE COUNT PER DISTINCT BAD RECORD BELOW -'
+               TO PRINT-LINE
+           WRITE PRINT-LINE AFTER 1.
+           MOVE ' MAY NOT MATCH THE CHECK-FAILURE COUNTS ABOVE)'
+               TO PRINT-LINE
+           WRITE PRINT-LINE AFTER 1.
+           MOVE 'BAD RECORDS - TYPE A (ASSET)..:' TO FOOTER-LABEL-OUT
+           MOVE TYPE-A-ERROR-COUNT-WS        TO FOOTER-COUNT-OUT
+           WRITE PRINT-LINE FROM FOOTER-DETAIL-LINE AFTER 2.
+
+           MOVE 'BAD RECORDS - TYPE E (EXPENSE):' TO FOOTER-LABEL-OUT
+           MOVE TYPE-E-ERROR-COUNT-WS        TO FOOTER-COUNT-OUT
+           WRITE PRINT-LINE FROM FOOTER-DETAIL-LINE AFTER 1.
+
+           MOVE 'BAD RECORDS - TYPE T (XFER)...:' TO FOOTER-LABEL-OUT
+           MOVE TYPE-T-ERROR-COUNT-WS        TO FOOTER-COUNT-OUT
+           WRITE PRINT-LINE FROM FOOTER-DETAIL-LINE AFTER 1.
+
+           MOVE 'BAD RECORDS - OTHER/INVALID...:' TO FOOTER-LABEL-OUT
+           MOVE TYPE-OTHER-ERROR-COUNT-WS    TO FOOTER-COUNT-OUT
+           WRITE PRINT-LINE FROM FOOTER-DETAIL-LINE AFTER 1.
+
+       830-PRINT-CAPACITY-WARNINGS.
+           IF DUP-TABLE-IS-FULL
+               WRITE PRINT-LINE FROM SPACES AFTER 2
+               MOVE '*** DUPLICATE TABLE FULL (50000) - LATER'
+                   TO PRINT-LINE
+               WRITE PRINT-LINE AFTER 1
+               MOVE '    DUPLICATES IN THIS RUN MAY NOT BE'
+                   TO PRINT-LINE
+               WRITE PRINT-LINE AFTER 1
+               MOVE '    DETECTED ***' TO PRINT-LINE
+               WRITE PRINT-LINE AFTER 1
+           END-IF.
+           IF ACCT-TABLE-IS-FULL
+               WRITE PRINT-LINE FROM SPACES AFTER 2
+               MOVE '*** ACCOUNT MASTER TABLE FULL (2000) -'
+                   TO PRINT-LINE
+               WRITE PRINT-LINE AFTER 1
+               MOVE '    ACCTMAST.DAT HAS MORE ACCOUNTS THAN'
+                   TO PRINT-LINE
+               WRITE PRINT-LINE AFTER 1
+               MOVE '    WERE LOADED ***' TO PRINT-LINE
+               WRITE PRINT-LINE AFTER 1
+           END-IF.
+           IF SRC-FILE-TABLE-IS-FULL
+               WRITE PRINT-LINE FROM SPACES AFTER 2
+               MOVE '*** SOURCE FILE LIST TRUNCATED AT 50 -'
+                   TO PRINT-LINE
+               WRITE PRINT-LINE AFTER 1
+               MOVE '    FILELIST.DAT HAS MORE ENTRIES THAN'
+                   TO PRINT-LINE
+               WRITE PRINT-LINE AFTER 1
+               MOVE '    WERE PROCESSED ***' TO PRINT-LINE
+               WRITE PRINT-LINE AFTER 1
+           END-IF.
 
        900-CLOSE.
-           CLOSE TRANSACTIONS TRANSACTIONS-REPORT.
+           CLOSE TRANSACTIONS-REPORT GOOD-TRANSACTIONS
+                 CHECKPOINT-FILE ERROR-EXTRACT.
